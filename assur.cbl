@@ -21,7 +21,29 @@
            SELECT ASSURANCE-ONE-OUTPUT
                ASSIGN TO "rapport-assurances-unique.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+           SELECT ASSURANCE-RENEWAL-OUTPUT
+               ASSIGN TO "rapport-echeances.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CONTROL-FILE
+               ASSIGN TO "assur-control.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+
+           SELECT ASSURANCE-REJECT-OUTPUT
+               ASSIGN TO "rapport-assurances-rejets.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ASSURANCE-SUMMARY-OUTPUT
+               ASSIGN TO "rapport-assurances-synthese.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ASSURANCE-AUDIT-LOG
+               ASSIGN TO "assur-audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD ASSURANCE-INPUT.
@@ -57,11 +79,47 @@
        FD ASSURANCE-ONE-OUTPUT.
        01 ASR-ONE-OUT-LINE-RCD.
            05 ASR-ONE-OUT-LINE             PIC X(124).
-     
-       
+
+       FD ASSURANCE-RENEWAL-OUTPUT.
+       01 ASR-RENEWAL-OUT-LINE-RCD.
+           05 ASR-RENEWAL-OUT-LINE         PIC X(134).
+
+       FD ASSURANCE-REJECT-OUTPUT.
+       01 ASR-REJECT-OUT-LINE-RCD.
+           05 ASR-REJECT-OUT-LINE           PIC X(80).
+
+       FD ASSURANCE-SUMMARY-OUTPUT.
+       01 ASR-SUMMARY-OUT-LINE-RCD.
+           05 ASR-SUMMARY-OUT-LINE          PIC X(80).
+
+       FD ASSURANCE-AUDIT-LOG.
+       01 ASR-AUDIT-LOG-RCD.
+           05 ASR-AUDIT-LOG-LINE            PIC X(200).
+
+       FD CONTROL-FILE.
+       01 CTL-RCD.
+           05 CTL-OPT-ALL                  PIC X(01).
+           05 FILLER                       PIC X(01).
+           05 CTL-OPT-FILE                 PIC X(01).
+           05 FILLER                       PIC X(01).
+           05 CTL-OPT-ONE                  PIC X(01).
+           05 FILLER                       PIC X(01).
+           05 CTL-SELECTOR                 PIC X(41).
+           05 FILLER                       PIC X(01).
+           05 CTL-OPT-RENEWAL              PIC X(01).
+           05 FILLER                       PIC X(01).
+           05 CTL-RENEWAL-DAYS             PIC 9(03).
+           05 FILLER                       PIC X(01).
+           05 CTL-OPT-SUMMARY               PIC X(01).
+
        WORKING-STORAGE SECTION.
+
+       77 WS-CONTROL-FILE-STATUS           PIC X(02).
+
+       77 WS-AUDIT-LOG-STATUS               PIC X(02).
+
        01 WS-ASR-TBL.
-           05 WS-ASR-RCD OCCURS 100 TIMES.
+           05 WS-ASR-RCD OCCURS 999 TIMES.
                10 WS-ASR-CONTRACT-CODE         PIC 9(08).
                10 WS-ASR-CONTRACT-NAME         PIC X(14).
                10 WS-ASR-PRODUCT-NAME          PIC X(14).
@@ -79,9 +137,84 @@
                10 WS-ASR-CURRENCY              PIC X(03).
 
        77 WS-IDX                               PIC 9(03).
-       
+
+       77 WS-IDX-2                             PIC 9(03).
+
        77 WS-TBL-SIZE                          PIC 9(03).
 
+       77 WS-TBL-MAX-SIZE                      PIC 9(03) VALUE 999.
+
+       77 WS-TBL-ROWS-DROPPED                  PIC 9(05) VALUE 0.
+
+       77 WS-REJECT-COUNT                      PIC 9(05) VALUE 0.
+
+       01 WS-VALID-RECORD-SW                   PIC X(01).
+           88 WS-VALID-RECORD                           VALUE "Y".
+           88 WS-INVALID-RECORD                         VALUE "N".
+
+       01 WS-REJECT-REASON                     PIC X(24).
+
+       01 WS-REJECT-OUT-LINE.
+           05 FILLER                           PIC X(16) VALUE
+                    "Contract code : ".
+           05 WS-REJECT-OUT-CODE               PIC 9(08).
+           05 FILLER                           PIC X(12) VALUE
+                    " | Reason : ".
+           05 WS-REJECT-OUT-REASON             PIC X(24).
+
+       77 WS-VAL-YEAR                          PIC 9(04).
+
+       77 WS-VAL-MONTH                         PIC 9(02).
+
+       77 WS-VAL-DAY                           PIC 9(02).
+
+       77 WS-VAL-MAX-DAY                       PIC 9(02).
+
+       77 WS-VAL-QUOT                          PIC 9(04).
+
+       77 WS-VAL-REM4                          PIC 9(02).
+
+       77 WS-VAL-REM100                        PIC 9(02).
+
+       77 WS-VAL-REM400                        PIC 9(03).
+
+       01 WS-VAL-DATE-SW                       PIC X(01).
+           88 WS-VAL-DATE-OK                             VALUE "Y".
+           88 WS-VAL-DATE-BAD                            VALUE "N".
+
+       77 WS-DUP-IDX-1                         PIC 9(04).
+
+       77 WS-DUP-IDX-2                         PIC 9(04).
+
+       77 WS-DUP-COUNT                         PIC 9(05) VALUE 0.
+
+       01 WS-CUR-TOTALS-TBL.
+           05 WS-CUR-TOTALS-RCD OCCURS 10 TIMES.
+               10 WS-CUR-CODE                  PIC X(03).
+               10 WS-CUR-COUNT                 PIC 9(03).
+               10 WS-CUR-AMOUNT                PIC 9(09)V9(02).
+
+       77 WS-CUR-TBL-SIZE                      PIC 9(02) VALUE 0.
+
+       77 WS-CUR-TBL-MAX-SIZE                  PIC 9(02) VALUE 10.
+
+       77 WS-CUR-ROWS-DROPPED                  PIC 9(05) VALUE 0.
+
+       01 WS-SUM-TOTALS-TBL.
+           05 WS-SUM-TOTALS-RCD OCCURS 100 TIMES.
+               10 WS-SUM-PRODUCT-NAME           PIC X(14).
+               10 WS-SUM-CONTRACT-STATUS        PIC X(08).
+               10 WS-SUM-COUNT                  PIC 9(05).
+               10 WS-SUM-AMOUNT                 PIC 9(09)V9(02).
+
+       77 WS-SUM-TBL-MAX-SIZE                  PIC 9(03) VALUE 100.
+
+       77 WS-SUM-ROWS-DROPPED                  PIC 9(05) VALUE 0.
+
+       77 WS-SUM-TBL-SIZE                      PIC 9(03) VALUE 0.
+
+       77 WS-SUM-IDX                           PIC 9(03).
+
        01 WS-EOF                               PIC 9(01).
            88 WS-EOF-TRUE                                VALUE 1.
            88 WS-EOF-FALSE                               VALUE 0.
@@ -95,25 +228,57 @@
 
        77 WS-OUT-LINE                          PIC X(124).
 
-       77 WS-TOTAL-AMOUNT                      PIC 9(09)V9(02).
-
        01 WS-USER-INPUT                        PIC X(01).
            88 WS-USER-INPUT-YES                          VALUE "Y".
            88 WS-USER-INPUT-NO                           VALUE "N".
 
-       01 WS-IDX-USER-INPUT                    PIC 9(03).
+       01 WS-BATCH-MODE                        PIC 9(01) VALUE 0.
+           88 WS-BATCH-MODE-YES                          VALUE 1.
+           88 WS-BATCH-MODE-NO                           VALUE 0.
+
+       01 WS-BATCH-OPT-ALL                     PIC X(01).
+       01 WS-BATCH-OPT-FILE                    PIC X(01).
+       01 WS-BATCH-OPT-ONE                     PIC X(01).
+       01 WS-BATCH-SELECTOR                    PIC X(41).
+       01 WS-BATCH-OPT-RENEWAL                 PIC X(01).
+       77 WS-BATCH-RENEWAL-DAYS                PIC 9(03).
+       01 WS-BATCH-OPT-SUMMARY                 PIC X(01).
+
+       01 WS-SEARCH-INPUT                      PIC X(41).
+
+       77 WS-SEARCH-LEN                        PIC 9(02).
+
+       77 WS-SEARCH-POS                        PIC 9(02).
+
+       01 WS-SEARCH-MATCH-COUNT                PIC 9(03) VALUE 0.
+
+       01 WS-CODE-AS-TEXT                      PIC X(08).
+
+       01 WS-SEARCH-FOUND                      PIC 9(01).
+           88 WS-SEARCH-FOUND-TRUE                       VALUE 1.
+           88 WS-SEARCH-FOUND-FALSE                      VALUE 0.
+
+       77 WS-SEARCH-MAX-POS                    PIC 9(02).
+
+       01 WS-SEARCH-UPPER                      PIC X(41).
+
+       01 WS-CLIENT-UPPER                      PIC X(41).
+
+       01 WS-MATCH-IDX-TBL.
+           05 WS-MATCH-IDX OCCURS 999 TIMES    PIC 9(03).
 
        77 WS-RCD-NBR                           PIC 9(03).
 
        01 WS-HEADER-1.
            05 FILLER                           PIC X(33) VALUE
                     "This is an insurance report with ".
-           05 WS-HDR-1-RCD-AMT                 PIC 9(01).
+           05 WS-HDR-1-RCD-AMT                 PIC 9(03).
            05 FILLER                           PIC X(21) VALUE
                     " records, totalizing ".
            05 WS-HDR-1-RCD-TTL                 PIC Z(08)9,9(02).
-           05 FILLER                           PIC X(03) VALUE "â‚¬".
-       
+           05 FILLER                           PIC X(01) VALUE SPACE.
+           05 WS-HDR-1-RCD-CUR                  PIC X(03).
+
        01 WS-HEADER-2.
            05 FILLER                           PIC X(09) VALUE
                     "Code".
@@ -186,68 +351,375 @@
            05 FILLER                           PIC X(01) VALUE SPACE.
            05 WS-ASR-OUT-FILE-AMOUNT           PIC 9(06),9(02).
            05 WS-ASR-OUT-FILE-CURRENCY         PIC X(03).
+
+       01 WS-HEADER-2-RENEWAL.
+           05 FILLER                           PIC X(09) VALUE
+                    "Code".
+           05 FILLER                           PIC X(15) VALUE
+                    "Contract name".
+           05 FILLER                           PIC X(15) VALUE
+                    "Product name".
+           05 FILLER                           PIC X(42) VALUE
+                    "Client name".
+           05 FILLER                           PIC X(09) VALUE
+                    "Status".
+           05 FILLER                           PIC X(11) VALUE
+                    "Start".
+           05 FILLER                           PIC X(11) VALUE
+                    "Stop".
+           05 FILLER                           PIC X(12) VALUE
+                    "Amount".
+           05 FILLER                           PIC X(09) VALUE
+                    "Days left".
+
+       01 WS-RENEWAL-OUT-LINE-FILE.
+           05 WS-RENEWAL-OUT-FILE-DETAIL       PIC X(124).
+           05 FILLER                           PIC X(01) VALUE SPACE.
+           05 WS-RENEWAL-OUT-FILE-DAYS-LEFT    PIC ZZ9.
+
+       77 WS-RENEWAL-DAYS                      PIC 9(03).
+
+       01 WS-HEADER-2-SUMMARY.
+           05 FILLER                           PIC X(15) VALUE
+                    "Product name".
+           05 FILLER                           PIC X(09) VALUE
+                    "Status".
+           05 FILLER                           PIC X(10) VALUE
+                    "Count".
+           05 FILLER                           PIC X(12) VALUE
+                    "Amount".
+
+       01 WS-SUM-OUT-LINE.
+           05 WS-SUM-OUT-PRODUCT-NAME          PIC X(14).
+           05 FILLER                           PIC X(01) VALUE SPACE.
+           05 WS-SUM-OUT-CONTRACT-STATUS       PIC X(08).
+           05 FILLER                           PIC X(01) VALUE SPACE.
+           05 WS-SUM-OUT-COUNT                 PIC Z(04)9.
+           05 FILLER                           PIC X(01) VALUE SPACE.
+           05 WS-SUM-OUT-AMOUNT                PIC Z(08)9,9(02).
+
+       01 WS-AUDIT-OUT-LINE.
+           05 FILLER                           PIC X(11) VALUE
+                    "Run date : ".
+           05 WS-AUDIT-OUT-DATE                PIC X(10).
+           05 FILLER                           PIC X(08) VALUE
+                    " Time : ".
+           05 WS-AUDIT-OUT-TIME                PIC X(08).
+           05 FILLER                           PIC X(08) VALUE
+                    " Rows : ".
+           05 WS-AUDIT-OUT-ROWS                PIC Z(04)9.
+           05 FILLER                           PIC X(07) VALUE
+                    " All : ".
+           05 WS-AUDIT-OUT-ALL-YN               PIC X(01).
+           05 FILLER                           PIC X(08) VALUE
+                    " File : ".
+           05 WS-AUDIT-OUT-FILE-YN              PIC X(01).
+           05 FILLER                           PIC X(07) VALUE
+                    " One : ".
+           05 WS-AUDIT-OUT-ONE-YN               PIC X(01).
+           05 FILLER                           PIC X(11) VALUE
+                    " Renewal : ".
+           05 WS-AUDIT-OUT-RENEWAL-YN           PIC X(01).
+           05 FILLER                           PIC X(11) VALUE
+                    " Summary : ".
+           05 WS-AUDIT-OUT-SUMMARY-YN           PIC X(01).
+           05 FILLER                           PIC X(13) VALUE
+                    " File recs : ".
+           05 WS-AUDIT-OUT-FILE-RECS           PIC Z(04)9.
+           05 FILLER                           PIC X(12) VALUE
+                    " One recs : ".
+           05 WS-AUDIT-OUT-ONE-RECS            PIC Z(04)9.
+           05 FILLER                           PIC X(16) VALUE
+                    " Renewal recs : ".
+           05 WS-AUDIT-OUT-RENEWAL-RECS        PIC Z(04)9.
+           05 FILLER                           PIC X(16) VALUE
+                    " Summary recs : ".
+           05 WS-AUDIT-OUT-SUMMARY-RECS        PIC Z(04)9.
+
+       01 WS-AUDIT-DATE-FIELDS.
+           05 WS-AUDIT-YEAR                    PIC 9(04).
+           05 WS-AUDIT-MONTH                   PIC 9(02).
+           05 WS-AUDIT-DAY                     PIC 9(02).
+
+       01 WS-AUDIT-TIME-FIELDS.
+           05 WS-AUDIT-HOUR                    PIC 9(02).
+           05 WS-AUDIT-MINUTE                  PIC 9(02).
+           05 WS-AUDIT-SECOND                  PIC 9(02).
+           05 WS-AUDIT-HUNDREDTH               PIC 9(02).
+
+       01 WS-AUDIT-ALL-YN                      PIC X(01) VALUE "N".
+
+       01 WS-AUDIT-FILE-YN                     PIC X(01) VALUE "N".
+
+       01 WS-AUDIT-ONE-YN                      PIC X(01) VALUE "N".
+
+       01 WS-AUDIT-RENEWAL-YN                  PIC X(01) VALUE "N".
+
+       01 WS-AUDIT-SUMMARY-YN                  PIC X(01) VALUE "N".
+
+       01 WS-TODAY-DATE-FIELDS.
+           05 WS-TODAY-YEAR                    PIC 9(04).
+           05 WS-TODAY-MONTH                   PIC 9(02).
+           05 WS-TODAY-DAY                     PIC 9(02).
+
+       77 WS-TODAY-NUMERIC-DATE                PIC 9(08).
+       77 WS-END-NUMERIC-DATE                  PIC 9(08).
+       77 WS-TODAY-JULIAN                      PIC 9(07).
+       77 WS-END-JULIAN                        PIC 9(07).
+       77 WS-DAYS-LEFT                         PIC S9(05).
+
+       01 WS-RENEWAL-IDX-TBL.
+           05 WS-RENEWAL-IDX OCCURS 999 TIMES  PIC 9(03).
+
+       01 WS-RENEWAL-DAYS-LEFT-TBL.
+           05 WS-RENEWAL-IDX-DAYS-LEFT OCCURS 999 TIMES PIC S9(05).
+
+       77 WS-RENEWAL-TBL-SIZE                  PIC 9(03) VALUE 0.
+
+       77 WS-RENEWAL-SWAP                      PIC 9(03).
+
+       77 WS-RENEWAL-SWAP-DAYS                 PIC S9(05).
+
+       01 WS-RENEWAL-SORTED                    PIC 9(01).
+           88 WS-RENEWAL-SORTED-TRUE                    VALUE 1.
+           88 WS-RENEWAL-SORTED-FALSE                   VALUE 0.
+
        PROCEDURE DIVISION.
-           
+
+           PERFORM 0050-CHECK-BATCH-MODE-BEGIN
+              THRU 0050-CHECK-BATCH-MODE-END.
+
            PERFORM 0100-READ-FILE-BEGIN
               THRU 0100-READ-FILE-END.
 
-           PERFORM 0200-WRITE-3-7-BEGIN
-              THRU 0200-WRITE-3-7-END.
+           PERFORM 0200-WRITE-ALL-BEGIN
+              THRU 0200-WRITE-ALL-END.
 
            PERFORM 0400-WRITE-FILE-BEGIN
               THRU 0400-WRITE-FILE-END.
 
            PERFORM 0500-WRITE-ONE-RECORD-BEGIN
-              THRU 0500-WRITE-ONE-RECORD-END
+              THRU 0500-WRITE-ONE-RECORD-END.
+
+           PERFORM 0700-WRITE-RENEWAL-BEGIN
+              THRU 0700-WRITE-RENEWAL-END.
+
+           PERFORM 0800-WRITE-SUMMARY-BEGIN
+              THRU 0800-WRITE-SUMMARY-END.
+
+           PERFORM 0900-WRITE-AUDIT-LOG-BEGIN
+              THRU 0900-WRITE-AUDIT-LOG-END.
 
            STOP RUN.
 
+       0050-CHECK-BATCH-MODE-BEGIN.
+           SET WS-BATCH-MODE-NO TO TRUE.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CONTROL-FILE-STATUS = "00" THEN
+               READ CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET WS-BATCH-MODE-YES TO TRUE
+                       MOVE CTL-OPT-ALL      TO WS-BATCH-OPT-ALL
+                       MOVE CTL-OPT-FILE     TO WS-BATCH-OPT-FILE
+                       MOVE CTL-OPT-ONE      TO WS-BATCH-OPT-ONE
+                       MOVE CTL-SELECTOR     TO WS-BATCH-SELECTOR
+                       MOVE CTL-OPT-RENEWAL  TO WS-BATCH-OPT-RENEWAL
+                       MOVE CTL-RENEWAL-DAYS TO WS-BATCH-RENEWAL-DAYS
+                       MOVE CTL-OPT-SUMMARY  TO WS-BATCH-OPT-SUMMARY
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+           IF WS-BATCH-MODE-YES THEN
+               DISPLAY "Running in unattended batch mode"
+           END-IF.
+       0050-CHECK-BATCH-MODE-END.
+
        0100-READ-FILE-BEGIN.
            MOVE 0 TO WS-IDX.
            SET WS-EOF-FALSE TO TRUE.
            OPEN INPUT ASSURANCE-INPUT.
+           OPEN OUTPUT ASSURANCE-REJECT-OUTPUT.
            PERFORM UNTIL WS-EOF-TRUE
                READ ASSURANCE-INPUT
                    AT END
                        SET WS-EOF-TRUE TO TRUE
                    NOT AT END
-                       ADD 1 TO WS-IDX
-                       MOVE ASR-IN-CONTRACT-CODE
-                           TO WS-ASR-CONTRACT-CODE(WS-IDX)
-                       MOVE ASR-IN-CONTRACT-NAME
-                           TO WS-ASR-CONTRACT-NAME(WS-IDX)
-                       MOVE ASR-IN-PRODUCT-NAME
-                           TO WS-ASR-PRODUCT-NAME (WS-IDX)
-                       MOVE ASR-IN-CLIENT-NAME
-                           TO WS-ASR-CLIENT-NAME(WS-IDX)
-                       MOVE ASR-IN-CONTRACT-STATUS
-                           TO WS-ASR-CONTRACT-STATUS(WS-IDX)
-                       MOVE ASR-IN-START-DATE
-                           TO WS-ASR-START-DATE(WS-IDX)
-                       MOVE ASR-IN-END-DATE
-                           TO WS-ASR-END-DATE(WS-IDX)
-                       MOVE ASR-IN-AMOUNT
-                           TO WS-ASR-AMOUNT(WS-IDX)
-                       MOVE ASR-IN-CURRENCY
-                           TO WS-ASR-CURRENCY(WS-IDX)
+                       PERFORM 0150-VALIDATE-RECORD-BEGIN
+                          THRU 0150-VALIDATE-RECORD-END
+                       IF WS-INVALID-RECORD THEN
+                           ADD 1 TO WS-REJECT-COUNT
+                           MOVE SPACE TO WS-REJECT-OUT-LINE
+                           MOVE ASR-IN-CONTRACT-CODE
+                               TO WS-REJECT-OUT-CODE
+                           MOVE WS-REJECT-REASON
+                               TO WS-REJECT-OUT-REASON
+                           WRITE ASR-REJECT-OUT-LINE-RCD
+                               FROM WS-REJECT-OUT-LINE
+                       ELSE
+                           IF WS-IDX >= WS-TBL-MAX-SIZE THEN
+                               ADD 1 TO WS-TBL-ROWS-DROPPED
+                           ELSE
+                               ADD 1 TO WS-IDX
+                               MOVE ASR-IN-CONTRACT-CODE
+                                   TO WS-ASR-CONTRACT-CODE(WS-IDX)
+                               MOVE ASR-IN-CONTRACT-NAME
+                                   TO WS-ASR-CONTRACT-NAME(WS-IDX)
+                               MOVE ASR-IN-PRODUCT-NAME
+                                   TO WS-ASR-PRODUCT-NAME (WS-IDX)
+                               MOVE ASR-IN-CLIENT-NAME
+                                   TO WS-ASR-CLIENT-NAME(WS-IDX)
+                               MOVE ASR-IN-CONTRACT-STATUS
+                                   TO WS-ASR-CONTRACT-STATUS(WS-IDX)
+                               MOVE ASR-IN-START-DATE
+                                   TO WS-ASR-START-DATE(WS-IDX)
+                               MOVE ASR-IN-END-DATE
+                                   TO WS-ASR-END-DATE(WS-IDX)
+                               MOVE ASR-IN-AMOUNT
+                                   TO WS-ASR-AMOUNT(WS-IDX)
+                               MOVE ASR-IN-CURRENCY
+                                   TO WS-ASR-CURRENCY(WS-IDX)
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM.
            CLOSE ASSURANCE-INPUT.
+           CLOSE ASSURANCE-REJECT-OUTPUT.
            MOVE WS-IDX TO WS-TBL-SIZE.
+           IF WS-TBL-ROWS-DROPPED > 0 THEN
+               DISPLAY "Warning : table limit of " WS-TBL-MAX-SIZE
+                   " rows reached - " WS-TBL-ROWS-DROPPED
+                   " row(s) dropped from the input file"
+           END-IF.
+           IF WS-REJECT-COUNT > 0 THEN
+               DISPLAY "Warning : " WS-REJECT-COUNT
+                   " row(s) rejected on load - see "
+                   "rapport-assurances-rejets.dat"
+           END-IF.
+           PERFORM 0170-CHECK-DUPLICATES-BEGIN
+              THRU 0170-CHECK-DUPLICATES-END.
        0100-READ-FILE-END.
 
-       0200-WRITE-3-7-BEGIN.
-           DISPLAY "Do you want to print record 3 and 7 (Y/N)?".
-           ACCEPT WS-USER-INPUT.
+       0150-VALIDATE-RECORD-BEGIN.
+           SET WS-VALID-RECORD TO TRUE.
+           MOVE SPACE TO WS-REJECT-REASON.
+
+           IF ASR-IN-AMOUNT(1:6) IS NOT NUMERIC
+              OR ASR-IN-AMOUNT(7:1) NOT = ","
+              OR ASR-IN-AMOUNT(8:2) IS NOT NUMERIC THEN
+               SET WS-INVALID-RECORD TO TRUE
+               MOVE "invalid amount" TO WS-REJECT-REASON
+           END-IF.
+
+           IF WS-VALID-RECORD THEN
+               MOVE ASR-IN-START-YEAR TO WS-VAL-YEAR
+               MOVE ASR-IN-START-MONTH TO WS-VAL-MONTH
+               MOVE ASR-IN-START-DAY TO WS-VAL-DAY
+               PERFORM 0160-VALIDATE-DATE-BEGIN
+                  THRU 0160-VALIDATE-DATE-END
+               IF WS-VAL-DATE-BAD THEN
+                   SET WS-INVALID-RECORD TO TRUE
+                   MOVE "invalid start date" TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+           IF WS-VALID-RECORD THEN
+               MOVE ASR-IN-END-YEAR TO WS-VAL-YEAR
+               MOVE ASR-IN-END-MONTH TO WS-VAL-MONTH
+               MOVE ASR-IN-END-DAY TO WS-VAL-DAY
+               PERFORM 0160-VALIDATE-DATE-BEGIN
+                  THRU 0160-VALIDATE-DATE-END
+               IF WS-VAL-DATE-BAD THEN
+                   SET WS-INVALID-RECORD TO TRUE
+                   MOVE "invalid end date" TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+           IF WS-VALID-RECORD THEN
+               IF ASR-IN-CONTRACT-STATUS NOT = "ACTIVE" AND
+                  ASR-IN-CONTRACT-STATUS NOT = "EXPIRED" AND
+                  ASR-IN-CONTRACT-STATUS NOT = "CANCELED" AND
+                  ASR-IN-CONTRACT-STATUS NOT = "PENDING" THEN
+                   SET WS-INVALID-RECORD TO TRUE
+                   MOVE "invalid contract status" TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+       0150-VALIDATE-RECORD-END.
+
+       0160-VALIDATE-DATE-BEGIN.
+           SET WS-VAL-DATE-OK TO TRUE.
+           IF WS-VAL-MONTH < 1 OR WS-VAL-MONTH > 12 THEN
+               SET WS-VAL-DATE-BAD TO TRUE
+           ELSE
+               EVALUATE WS-VAL-MONTH
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WS-VAL-MAX-DAY
+                   WHEN 2
+                       DIVIDE WS-VAL-YEAR BY 4
+                           GIVING WS-VAL-QUOT REMAINDER WS-VAL-REM4
+                       DIVIDE WS-VAL-YEAR BY 100
+                           GIVING WS-VAL-QUOT REMAINDER WS-VAL-REM100
+                       DIVIDE WS-VAL-YEAR BY 400
+                           GIVING WS-VAL-QUOT REMAINDER WS-VAL-REM400
+                       IF (WS-VAL-REM4 = 0 AND WS-VAL-REM100 NOT = 0)
+                          OR WS-VAL-REM400 = 0 THEN
+                           MOVE 29 TO WS-VAL-MAX-DAY
+                       ELSE
+                           MOVE 28 TO WS-VAL-MAX-DAY
+                       END-IF
+                   WHEN OTHER
+                       MOVE 31 TO WS-VAL-MAX-DAY
+               END-EVALUATE
+               IF WS-VAL-DAY < 1 OR WS-VAL-DAY > WS-VAL-MAX-DAY THEN
+                   SET WS-VAL-DATE-BAD TO TRUE
+               END-IF
+           END-IF.
+       0160-VALIDATE-DATE-END.
+
+       0170-CHECK-DUPLICATES-BEGIN.
+           MOVE 0 TO WS-DUP-COUNT.
+           PERFORM VARYING WS-DUP-IDX-1 FROM 1 BY 1
+               UNTIL WS-DUP-IDX-1 > WS-TBL-SIZE
+               COMPUTE WS-DUP-IDX-2 = WS-DUP-IDX-1 + 1
+               PERFORM VARYING WS-DUP-IDX-2 FROM WS-DUP-IDX-2 BY 1
+                   UNTIL WS-DUP-IDX-2 > WS-TBL-SIZE
+                   IF WS-ASR-CONTRACT-CODE(WS-DUP-IDX-1) =
+                      WS-ASR-CONTRACT-CODE(WS-DUP-IDX-2) THEN
+                       ADD 1 TO WS-DUP-COUNT
+                       DISPLAY "Warning : duplicate contract code "
+                           WS-ASR-CONTRACT-CODE(WS-DUP-IDX-1)
+                           " at rows " WS-DUP-IDX-1
+                           " and " WS-DUP-IDX-2
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+           IF WS-DUP-COUNT > 0 THEN
+               DISPLAY "Warning : " WS-DUP-COUNT
+                   " duplicate contract code(s) found in total"
+           END-IF.
+       0170-CHECK-DUPLICATES-END.
+
+       0200-WRITE-ALL-BEGIN.
+           IF WS-BATCH-MODE-YES THEN
+               MOVE WS-BATCH-OPT-ALL TO WS-USER-INPUT
+           ELSE
+               DISPLAY "Do you want to print all the records (Y/N)?"
+               ACCEPT WS-USER-INPUT
+           END-IF.
+           IF WS-USER-INPUT-YES THEN
+               MOVE "Y" TO WS-AUDIT-ALL-YN
+           ELSE
+               MOVE "N" TO WS-AUDIT-ALL-YN
+           END-IF.
            IF WS-USER-INPUT-YES THEN
-               MOVE 3 TO WS-RCD-NBR
-               PERFORM 0300-WRITE-RCD-BEGIN
-                  THRU 0300-WRITE-RCD-END
-               MOVE 7 TO WS-RCD-NBR
-               PERFORM 0300-WRITE-RCD-BEGIN
-                  THRU 0300-WRITE-RCD-END
+               PERFORM VARYING WS-RCD-NBR FROM 1 BY 1
+                   UNTIL WS-RCD-NBR > WS-TBL-SIZE
+                   PERFORM 0300-WRITE-RCD-BEGIN
+                      THRU 0300-WRITE-RCD-END
+               END-PERFORM
            END-IF.
-       0200-WRITE-3-7-END.
+       0200-WRITE-ALL-END.
 
        0300-WRITE-RCD-BEGIN.
            MOVE WS-ASR-CONTRACT-CODE(WS-RCD-NBR) 
@@ -280,65 +752,140 @@
        0300-WRITE-RCD-END.
        
        0400-WRITE-FILE-BEGIN.
-           DISPLAY              "Do you want the report to be written to 
+           IF WS-BATCH-MODE-YES THEN
+               MOVE WS-BATCH-OPT-FILE TO WS-USER-INPUT
+           ELSE
+               DISPLAY          "Do you want the report to be written to
       -                        " rapport-assurance.dat (Y/N)?"
-           ACCEPT WS-USER-INPUT.
+               ACCEPT WS-USER-INPUT
+           END-IF.
+           IF WS-USER-INPUT-YES THEN
+               MOVE "Y" TO WS-AUDIT-FILE-YN
+           ELSE
+               MOVE "N" TO WS-AUDIT-FILE-YN
+           END-IF.
            IF WS-USER-INPUT-YES THEN
                OPEN OUTPUT ASSURANCE-OUTPUT
-               MOVE 0 TO WS-TOTAL-AMOUNT
-               
-               ADD WS-ASR-AMOUNT(3) TO WS-TOTAL-AMOUNT
-               ADD WS-ASR-AMOUNT(7) TO WS-TOTAL-AMOUNT
-               MOVE 2 TO WS-HDR-1-RCD-AMT
-               MOVE WS-TOTAL-AMOUNT TO WS-HDR-1-RCD-TTL
-               MOVE WS-HEADER-1 TO ASR-OUT-LINE-RCD
-               WRITE ASR-OUT-LINE-RCD
+               MOVE 0 TO WS-CUR-TBL-SIZE
+               MOVE 0 TO WS-CUR-ROWS-DROPPED
+
                MOVE WS-HEADER-2 TO ASR-OUT-LINE-RCD
                WRITE ASR-OUT-LINE-RCD
-               MOVE 3 TO WS-RCD-NBR
-               PERFORM 0600-MOVE-RECORD-TO-LINE-BEGIN
-                  THRU 0600-MOVE-RECORD-TO-LINE-END
-               MOVE WS-ASR-OUT-LINE-FILE TO ASR-OUT-LINE
-               WRITE ASR-OUT-LINE-RCD
+               PERFORM VARYING WS-RCD-NBR FROM 1 BY 1
+                   UNTIL WS-RCD-NBR > WS-TBL-SIZE
+                   PERFORM 0350-ADD-CURRENCY-TOTAL-BEGIN
+                      THRU 0350-ADD-CURRENCY-TOTAL-END
+                   PERFORM 0600-MOVE-RECORD-TO-LINE-BEGIN
+                      THRU 0600-MOVE-RECORD-TO-LINE-END
+                   MOVE WS-ASR-OUT-LINE-FILE TO ASR-OUT-LINE
+                   WRITE ASR-OUT-LINE-RCD
+               END-PERFORM
+               IF WS-CUR-ROWS-DROPPED > 0 THEN
+                   DISPLAY "Warning : currency table limit of "
+                       WS-CUR-TBL-MAX-SIZE
+                       " currencies reached - " WS-CUR-ROWS-DROPPED
+                       " row(s) excluded from the subtotals"
+               END-IF
+
+               PERFORM VARYING WS-IDX-2 FROM 1 BY 1
+                   UNTIL WS-IDX-2 > WS-CUR-TBL-SIZE
+                   MOVE WS-CUR-COUNT(WS-IDX-2)  TO WS-HDR-1-RCD-AMT
+                   MOVE WS-CUR-AMOUNT(WS-IDX-2) TO WS-HDR-1-RCD-TTL
+                   MOVE WS-CUR-CODE(WS-IDX-2)   TO WS-HDR-1-RCD-CUR
+                   MOVE WS-HEADER-1 TO ASR-OUT-LINE-RCD
+                   WRITE ASR-OUT-LINE-RCD
+               END-PERFORM
 
-               MOVE 7 TO WS-RCD-NBR
-               PERFORM 0600-MOVE-RECORD-TO-LINE-BEGIN
-                  THRU 0600-MOVE-RECORD-TO-LINE-END
-               MOVE WS-ASR-OUT-LINE-FILE TO ASR-OUT-LINE
-               WRITE ASR-OUT-LINE-RCD
                CLOSE ASSURANCE-OUTPUT
-               DISPLAY "End of processing - 2 records exported"
+               DISPLAY "End of processing - " WS-TBL-SIZE
+                   " records exported"
            ELSE
                DISPLAY "Ok, the report won't be written to the file"
            END-IF.
        0400-WRITE-FILE-END.
 
+       0350-ADD-CURRENCY-TOTAL-BEGIN.
+           MOVE 0 TO WS-IDX-2.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-CUR-TBL-SIZE
+               IF WS-CUR-CODE(WS-IDX) = WS-ASR-CURRENCY(WS-RCD-NBR) THEN
+                   MOVE WS-IDX TO WS-IDX-2
+               END-IF
+           END-PERFORM.
+           IF WS-IDX-2 = 0 THEN
+               IF WS-CUR-TBL-SIZE >= WS-CUR-TBL-MAX-SIZE THEN
+                   ADD 1 TO WS-CUR-ROWS-DROPPED
+               ELSE
+                   ADD 1 TO WS-CUR-TBL-SIZE
+                   MOVE WS-CUR-TBL-SIZE TO WS-IDX-2
+                   MOVE WS-ASR-CURRENCY(WS-RCD-NBR)
+                       TO WS-CUR-CODE(WS-IDX-2)
+                   MOVE 0 TO WS-CUR-COUNT(WS-IDX-2)
+                   MOVE 0 TO WS-CUR-AMOUNT(WS-IDX-2)
+               END-IF
+           END-IF.
+           IF WS-IDX-2 NOT = 0 THEN
+               ADD 1 TO WS-CUR-COUNT(WS-IDX-2)
+               ADD WS-ASR-AMOUNT(WS-RCD-NBR) TO WS-CUR-AMOUNT(WS-IDX-2)
+           END-IF.
+       0350-ADD-CURRENCY-TOTAL-END.
+
        0500-WRITE-ONE-RECORD-BEGIN.
-           DISPLAY         "Do you want an extra chosen record to go to  
-      -                   "rapport-assurances-unique.dat (Y/N)?".
-           ACCEPT WS-USER-INPUT.
+           IF WS-BATCH-MODE-YES THEN
+               MOVE WS-BATCH-OPT-ONE TO WS-USER-INPUT
+           ELSE
+               DISPLAY      "Do you want an extra chosen record to go to
+      -                   "rapport-assurances-unique.dat (Y/N)?"
+               ACCEPT WS-USER-INPUT
+           END-IF.
            IF WS-USER-INPUT-YES THEN
-               DISPLAY "Choose the record index : " WITH NO ADVANCING
-               ACCEPT WS-IDX-USER-INPUT
-               IF WS-IDX-USER-INPUT NOT EQUAL ZERO AND
-                  WS-IDX-USER-INPUT <= WS-TBL-SIZE THEN
+               MOVE "Y" TO WS-AUDIT-ONE-YN
+           ELSE
+               MOVE "N" TO WS-AUDIT-ONE-YN
+           END-IF.
+           IF WS-USER-INPUT-YES THEN
+               IF WS-BATCH-MODE-YES THEN
+                   MOVE WS-BATCH-SELECTOR TO WS-SEARCH-INPUT
+               ELSE
+                   DISPLAY      "Choose a contract code or part of the
+      -                   "client name : " WITH NO ADVANCING
+                   ACCEPT WS-SEARCH-INPUT
+               END-IF
+
+               COMPUTE WS-SEARCH-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-INPUT))
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SEARCH-INPUT))
+                   TO WS-SEARCH-UPPER
+               MOVE 0 TO WS-SEARCH-MATCH-COUNT
+               PERFORM VARYING WS-RCD-NBR FROM 1 BY 1
+                   UNTIL WS-RCD-NBR > WS-TBL-SIZE
+                   PERFORM 0520-CHECK-SEARCH-MATCH-BEGIN
+                      THRU 0520-CHECK-SEARCH-MATCH-END
+               END-PERFORM
+
+               IF WS-SEARCH-MATCH-COUNT > 0 THEN
                    OPEN OUTPUT ASSURANCE-ONE-OUTPUT
-                   MOVE 1 TO WS-HDR-1-RCD-AMT
-                   MOVE WS-ASR-AMOUNT(WS-IDX-USER-INPUT)
-                       TO WS-HDR-1-RCD-TTL
-                   MOVE WS-HEADER-1 TO ASR-ONE-OUT-LINE
-                   WRITE ASR-ONE-OUT-LINE-RCD
                    MOVE WS-HEADER-2 TO ASR-ONE-OUT-LINE
                    WRITE ASR-ONE-OUT-LINE-RCD
+                   PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-SEARCH-MATCH-COUNT
+                       MOVE WS-MATCH-IDX(WS-IDX) TO WS-RCD-NBR
+                       MOVE 1 TO WS-HDR-1-RCD-AMT
+                       MOVE WS-ASR-AMOUNT(WS-RCD-NBR)
+                           TO WS-HDR-1-RCD-TTL
+                       MOVE WS-ASR-CURRENCY(WS-RCD-NBR)
+                           TO WS-HDR-1-RCD-CUR
+                       MOVE WS-HEADER-1 TO ASR-ONE-OUT-LINE
+                       WRITE ASR-ONE-OUT-LINE-RCD
 
-                   MOVE WS-IDX-USER-INPUT TO WS-RCD-NBR
-                   PERFORM 0600-MOVE-RECORD-TO-LINE-BEGIN
-                      THRU 0600-MOVE-RECORD-TO-LINE-END
-                   MOVE WS-ASR-OUT-LINE-FILE TO ASR-ONE-OUT-LINE
-                   WRITE ASR-ONE-OUT-LINE-RCD
-
+                       PERFORM 0600-MOVE-RECORD-TO-LINE-BEGIN
+                          THRU 0600-MOVE-RECORD-TO-LINE-END
+                       MOVE WS-ASR-OUT-LINE-FILE TO ASR-ONE-OUT-LINE
+                       WRITE ASR-ONE-OUT-LINE-RCD
+                   END-PERFORM
                    CLOSE ASSURANCE-ONE-OUTPUT
-                   DISPLAY "End of processing - 1 record exported"
+                   DISPLAY "End of processing - " WS-SEARCH-MATCH-COUNT
+                       " record(s) exported"
                ELSE
                    DISPLAY "This is not a valid index, closing program."
                END-IF
@@ -347,6 +894,32 @@
            END-IF.
        0500-WRITE-ONE-RECORD-END.
 
+       0520-CHECK-SEARCH-MATCH-BEGIN.
+           SET WS-SEARCH-FOUND-FALSE TO TRUE.
+           MOVE WS-ASR-CONTRACT-CODE(WS-RCD-NBR) TO WS-CODE-AS-TEXT.
+           IF WS-CODE-AS-TEXT = FUNCTION TRIM(WS-SEARCH-INPUT) THEN
+               SET WS-SEARCH-FOUND-TRUE TO TRUE
+           END-IF.
+           IF WS-SEARCH-FOUND-FALSE AND WS-SEARCH-LEN > 0
+              AND WS-SEARCH-LEN <= 41 THEN
+               MOVE FUNCTION UPPER-CASE(WS-ASR-CLIENT-NAME(WS-RCD-NBR))
+                   TO WS-CLIENT-UPPER
+               COMPUTE WS-SEARCH-MAX-POS = 41 - WS-SEARCH-LEN + 1
+               PERFORM VARYING WS-SEARCH-POS FROM 1 BY 1
+                   UNTIL WS-SEARCH-POS > WS-SEARCH-MAX-POS
+                      OR WS-SEARCH-FOUND-TRUE
+                   IF WS-CLIENT-UPPER(WS-SEARCH-POS:WS-SEARCH-LEN) =
+                      WS-SEARCH-UPPER(1:WS-SEARCH-LEN) THEN
+                       SET WS-SEARCH-FOUND-TRUE TO TRUE
+                   END-IF
+               END-PERFORM
+           END-IF.
+           IF WS-SEARCH-FOUND-TRUE THEN
+               ADD 1 TO WS-SEARCH-MATCH-COUNT
+               MOVE WS-RCD-NBR TO WS-MATCH-IDX(WS-SEARCH-MATCH-COUNT)
+           END-IF.
+       0520-CHECK-SEARCH-MATCH-END.
+
        0600-MOVE-RECORD-TO-LINE-BEGIN.
            MOVE WS-ASR-CONTRACT-CODE(WS-RCD-NBR)
                TO WS-ASR-OUT-FILE-CONTRACT-CODE.
@@ -376,6 +949,231 @@
                TO WS-ASR-OUT-FILE-END-DATE.
            MOVE WS-ASR-AMOUNT(WS-RCD-NBR) 
                TO WS-ASR-OUT-FILE-AMOUNT.
-           MOVE WS-ASR-CURRENCY(WS-RCD-NBR) 
+           MOVE WS-ASR-CURRENCY(WS-RCD-NBR)
                TO WS-ASR-OUT-FILE-CURRENCY.
        0600-MOVE-RECORD-TO-LINE-END.
+
+       0700-WRITE-RENEWAL-BEGIN.
+           IF WS-BATCH-MODE-YES THEN
+               MOVE WS-BATCH-OPT-RENEWAL TO WS-USER-INPUT
+           ELSE
+               DISPLAY      "Do you want a contract expiry / renewal
+      -                   "worklist (Y/N)?"
+               ACCEPT WS-USER-INPUT
+           END-IF.
+           IF WS-USER-INPUT-YES THEN
+               MOVE "Y" TO WS-AUDIT-RENEWAL-YN
+           ELSE
+               MOVE "N" TO WS-AUDIT-RENEWAL-YN
+           END-IF.
+           IF WS-USER-INPUT-YES THEN
+               IF WS-BATCH-MODE-YES THEN
+                   MOVE WS-BATCH-RENEWAL-DAYS TO WS-RENEWAL-DAYS
+               ELSE
+                   DISPLAY "Enter the number of days to look ahead : "
+                       WITH NO ADVANCING
+                   ACCEPT WS-RENEWAL-DAYS
+               END-IF
+
+               ACCEPT WS-TODAY-DATE-FIELDS FROM DATE YYYYMMDD
+               COMPUTE WS-TODAY-NUMERIC-DATE =
+                   WS-TODAY-YEAR * 10000 + WS-TODAY-MONTH * 100
+                   + WS-TODAY-DAY
+               COMPUTE WS-TODAY-JULIAN =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-NUMERIC-DATE)
+
+               MOVE 0 TO WS-RENEWAL-TBL-SIZE
+               PERFORM VARYING WS-RCD-NBR FROM 1 BY 1
+                   UNTIL WS-RCD-NBR > WS-TBL-SIZE
+                   PERFORM 0720-CHECK-RENEWAL-CANDIDATE-BEGIN
+                      THRU 0720-CHECK-RENEWAL-CANDIDATE-END
+               END-PERFORM
+
+               IF WS-RENEWAL-TBL-SIZE > 1 THEN
+                   PERFORM 0740-SORT-RENEWAL-BEGIN
+                      THRU 0740-SORT-RENEWAL-END
+               END-IF
+
+               OPEN OUTPUT ASSURANCE-RENEWAL-OUTPUT
+               MOVE WS-HEADER-2-RENEWAL TO ASR-RENEWAL-OUT-LINE-RCD
+               WRITE ASR-RENEWAL-OUT-LINE-RCD
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-RENEWAL-TBL-SIZE
+                   MOVE WS-RENEWAL-IDX(WS-IDX) TO WS-RCD-NBR
+                   PERFORM 0600-MOVE-RECORD-TO-LINE-BEGIN
+                      THRU 0600-MOVE-RECORD-TO-LINE-END
+                   MOVE WS-ASR-OUT-LINE-FILE
+                       TO WS-RENEWAL-OUT-FILE-DETAIL
+                   MOVE WS-RENEWAL-IDX-DAYS-LEFT(WS-IDX)
+                       TO WS-RENEWAL-OUT-FILE-DAYS-LEFT
+                   MOVE WS-RENEWAL-OUT-LINE-FILE TO ASR-RENEWAL-OUT-LINE
+                   WRITE ASR-RENEWAL-OUT-LINE-RCD
+               END-PERFORM
+               CLOSE ASSURANCE-RENEWAL-OUTPUT
+               DISPLAY "End of processing - " WS-RENEWAL-TBL-SIZE
+                   " record(s) exported to the renewal worklist"
+           ELSE
+               DISPLAY "Ok, no renewal worklist done"
+           END-IF.
+       0700-WRITE-RENEWAL-END.
+
+       0720-CHECK-RENEWAL-CANDIDATE-BEGIN.
+           COMPUTE WS-END-NUMERIC-DATE =
+               WS-ASR-END-YEAR(WS-RCD-NBR) * 10000
+               + WS-ASR-END-MONTH(WS-RCD-NBR) * 100
+               + WS-ASR-END-DAY(WS-RCD-NBR).
+           COMPUTE WS-END-JULIAN =
+               FUNCTION INTEGER-OF-DATE(WS-END-NUMERIC-DATE).
+           COMPUTE WS-DAYS-LEFT = WS-END-JULIAN - WS-TODAY-JULIAN.
+           IF WS-DAYS-LEFT >= 0 AND WS-DAYS-LEFT <= WS-RENEWAL-DAYS THEN
+               ADD 1 TO WS-RENEWAL-TBL-SIZE
+               MOVE WS-RCD-NBR TO WS-RENEWAL-IDX(WS-RENEWAL-TBL-SIZE)
+               MOVE WS-DAYS-LEFT
+                   TO WS-RENEWAL-IDX-DAYS-LEFT(WS-RENEWAL-TBL-SIZE)
+           END-IF.
+       0720-CHECK-RENEWAL-CANDIDATE-END.
+
+       0740-SORT-RENEWAL-BEGIN.
+           SET WS-RENEWAL-SORTED-FALSE TO TRUE.
+           PERFORM UNTIL WS-RENEWAL-SORTED-TRUE
+               SET WS-RENEWAL-SORTED-TRUE TO TRUE
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX >= WS-RENEWAL-TBL-SIZE
+                   IF WS-RENEWAL-IDX-DAYS-LEFT(WS-IDX) >
+                      WS-RENEWAL-IDX-DAYS-LEFT(WS-IDX + 1) THEN
+                       MOVE WS-RENEWAL-IDX(WS-IDX) TO WS-RENEWAL-SWAP
+                       MOVE WS-RENEWAL-IDX(WS-IDX + 1)
+                           TO WS-RENEWAL-IDX(WS-IDX)
+                       MOVE WS-RENEWAL-SWAP
+                           TO WS-RENEWAL-IDX(WS-IDX + 1)
+                       MOVE WS-RENEWAL-IDX-DAYS-LEFT(WS-IDX)
+                           TO WS-RENEWAL-SWAP-DAYS
+                       MOVE WS-RENEWAL-IDX-DAYS-LEFT(WS-IDX + 1)
+                           TO WS-RENEWAL-IDX-DAYS-LEFT(WS-IDX)
+                       MOVE WS-RENEWAL-SWAP-DAYS
+                           TO WS-RENEWAL-IDX-DAYS-LEFT(WS-IDX + 1)
+                       SET WS-RENEWAL-SORTED-FALSE TO TRUE
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+       0740-SORT-RENEWAL-END.
+
+       0800-WRITE-SUMMARY-BEGIN.
+           IF WS-BATCH-MODE-YES THEN
+               MOVE WS-BATCH-OPT-SUMMARY TO WS-USER-INPUT
+           ELSE
+               DISPLAY      "Do you want a product / status summary
+      -                   "report (Y/N)?"
+               ACCEPT WS-USER-INPUT
+           END-IF.
+           IF WS-USER-INPUT-YES THEN
+               MOVE "Y" TO WS-AUDIT-SUMMARY-YN
+           ELSE
+               MOVE "N" TO WS-AUDIT-SUMMARY-YN
+           END-IF.
+           IF WS-USER-INPUT-YES THEN
+               MOVE 0 TO WS-SUM-TBL-SIZE
+               MOVE 0 TO WS-SUM-ROWS-DROPPED
+               PERFORM VARYING WS-RCD-NBR FROM 1 BY 1
+                   UNTIL WS-RCD-NBR > WS-TBL-SIZE
+                   PERFORM 0820-ADD-SUMMARY-BEGIN
+                      THRU 0820-ADD-SUMMARY-END
+               END-PERFORM
+               IF WS-SUM-ROWS-DROPPED > 0 THEN
+                   DISPLAY "Warning : summary table limit of "
+                       WS-SUM-TBL-MAX-SIZE
+                       " groups reached - " WS-SUM-ROWS-DROPPED
+                       " row(s) excluded from the summary report"
+               END-IF
+
+               OPEN OUTPUT ASSURANCE-SUMMARY-OUTPUT
+               MOVE WS-HEADER-2-SUMMARY TO ASR-SUMMARY-OUT-LINE
+               WRITE ASR-SUMMARY-OUT-LINE-RCD
+               PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                   UNTIL WS-SUM-IDX > WS-SUM-TBL-SIZE
+                   MOVE WS-SUM-PRODUCT-NAME(WS-SUM-IDX)
+                       TO WS-SUM-OUT-PRODUCT-NAME
+                   MOVE WS-SUM-CONTRACT-STATUS(WS-SUM-IDX)
+                       TO WS-SUM-OUT-CONTRACT-STATUS
+                   MOVE WS-SUM-COUNT(WS-SUM-IDX)
+                       TO WS-SUM-OUT-COUNT
+                   MOVE WS-SUM-AMOUNT(WS-SUM-IDX)
+                       TO WS-SUM-OUT-AMOUNT
+                   MOVE WS-SUM-OUT-LINE TO ASR-SUMMARY-OUT-LINE
+                   WRITE ASR-SUMMARY-OUT-LINE-RCD
+               END-PERFORM
+               CLOSE ASSURANCE-SUMMARY-OUTPUT
+               DISPLAY "End of processing - " WS-SUM-TBL-SIZE
+                   " group(s) exported to the summary report"
+           ELSE
+               DISPLAY "Ok, no summary report done"
+           END-IF.
+       0800-WRITE-SUMMARY-END.
+
+       0820-ADD-SUMMARY-BEGIN.
+           MOVE 0 TO WS-SUM-IDX.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-SUM-TBL-SIZE
+               IF WS-SUM-PRODUCT-NAME(WS-IDX) =
+                  WS-ASR-PRODUCT-NAME(WS-RCD-NBR) AND
+                  WS-SUM-CONTRACT-STATUS(WS-IDX) =
+                  WS-ASR-CONTRACT-STATUS(WS-RCD-NBR) THEN
+                   MOVE WS-IDX TO WS-SUM-IDX
+               END-IF
+           END-PERFORM.
+           IF WS-SUM-IDX = 0 THEN
+               IF WS-SUM-TBL-SIZE >= WS-SUM-TBL-MAX-SIZE THEN
+                   ADD 1 TO WS-SUM-ROWS-DROPPED
+               ELSE
+                   ADD 1 TO WS-SUM-TBL-SIZE
+                   MOVE WS-SUM-TBL-SIZE TO WS-SUM-IDX
+                   MOVE WS-ASR-PRODUCT-NAME(WS-RCD-NBR)
+                       TO WS-SUM-PRODUCT-NAME(WS-SUM-IDX)
+                   MOVE WS-ASR-CONTRACT-STATUS(WS-RCD-NBR)
+                       TO WS-SUM-CONTRACT-STATUS(WS-SUM-IDX)
+                   MOVE 0 TO WS-SUM-COUNT(WS-SUM-IDX)
+                   MOVE 0 TO WS-SUM-AMOUNT(WS-SUM-IDX)
+               END-IF
+           END-IF.
+           IF WS-SUM-IDX NOT = 0 THEN
+               ADD 1 TO WS-SUM-COUNT(WS-SUM-IDX)
+               ADD WS-ASR-AMOUNT(WS-RCD-NBR)
+                   TO WS-SUM-AMOUNT(WS-SUM-IDX)
+           END-IF.
+       0820-ADD-SUMMARY-END.
+
+       0900-WRITE-AUDIT-LOG-BEGIN.
+           ACCEPT WS-AUDIT-DATE-FIELDS FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME-FIELDS FROM TIME.
+           MOVE WS-AUDIT-DAY    TO WS-OUT-DAY.
+           MOVE WS-AUDIT-MONTH  TO WS-OUT-MONTH.
+           MOVE WS-AUDIT-YEAR   TO WS-OUT-YEAR.
+           MOVE WS-DATE-OUTPUT  TO WS-AUDIT-OUT-DATE.
+           MOVE WS-AUDIT-HOUR   TO WS-AUDIT-OUT-TIME(1:2).
+           MOVE ":"             TO WS-AUDIT-OUT-TIME(3:1).
+           MOVE WS-AUDIT-MINUTE TO WS-AUDIT-OUT-TIME(4:2).
+           MOVE ":"             TO WS-AUDIT-OUT-TIME(6:1).
+           MOVE WS-AUDIT-SECOND TO WS-AUDIT-OUT-TIME(7:2).
+           MOVE WS-TBL-SIZE     TO WS-AUDIT-OUT-ROWS.
+           MOVE WS-AUDIT-ALL-YN      TO WS-AUDIT-OUT-ALL-YN.
+           MOVE WS-AUDIT-FILE-YN     TO WS-AUDIT-OUT-FILE-YN.
+           MOVE WS-AUDIT-ONE-YN      TO WS-AUDIT-OUT-ONE-YN.
+           MOVE WS-AUDIT-RENEWAL-YN  TO WS-AUDIT-OUT-RENEWAL-YN.
+           MOVE WS-AUDIT-SUMMARY-YN  TO WS-AUDIT-OUT-SUMMARY-YN.
+           IF WS-AUDIT-FILE-YN = "Y" THEN
+               MOVE WS-TBL-SIZE TO WS-AUDIT-OUT-FILE-RECS
+           ELSE
+               MOVE 0 TO WS-AUDIT-OUT-FILE-RECS
+           END-IF.
+           MOVE WS-SEARCH-MATCH-COUNT  TO WS-AUDIT-OUT-ONE-RECS.
+           MOVE WS-RENEWAL-TBL-SIZE    TO WS-AUDIT-OUT-RENEWAL-RECS.
+           MOVE WS-SUM-TBL-SIZE        TO WS-AUDIT-OUT-SUMMARY-RECS.
+
+           OPEN EXTEND ASSURANCE-AUDIT-LOG.
+           IF WS-AUDIT-LOG-STATUS NOT = "00" THEN
+               OPEN OUTPUT ASSURANCE-AUDIT-LOG
+           END-IF.
+           MOVE WS-AUDIT-OUT-LINE TO ASR-AUDIT-LOG-LINE.
+           WRITE ASR-AUDIT-LOG-RCD.
+           CLOSE ASSURANCE-AUDIT-LOG.
+       0900-WRITE-AUDIT-LOG-END.
